@@ -0,0 +1,45 @@
+      *-----------------------------------------------------------------
+      * pizzarec.cpy
+      * Layout de uma linha do quadro comparativo de pizzas.
+      * Usado em WORKING-STORAGE (tabela relatorio, aux) e no arquivo
+      * de checkpoint, para que as duas visoes fiquem sempre iguais.
+      *-----------------------------------------------------------------
+           05 codigo                               pic 9(05).
+           05 filler                               pic x(03)
+              value " - ".
+           05 nome                                 pic x(15).
+           05 filler                               pic x(03)
+              value " - ".
+           05 formato                              pic x(01).
+           05 filler                               pic x(03)
+              value " - ".
+           05 diametro                             pic 9(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 comprimento                          pic 9(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 largura                              pic 9(03).
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco                                pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 preco_cm2                            pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 dif_rel                              pic 9(03)V9(02).
+           05 filler                               pic x(03)
+              value " - ".
+           05 piz_a                                pic 9(05)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 custo                                pic 9(03)v99.
+           05 filler                               pic x(03)
+              value " - ".
+           05 margem                               pic S9(03)v99
+              sign is trailing separate character.
+           05 filler                               pic x(03)
+              value " - ".
+           05 margem_cm2                           pic S9(03)v99
+              sign is trailing separate character.
