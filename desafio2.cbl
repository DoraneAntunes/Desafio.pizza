@@ -1,222 +1,1149 @@
-      *Divisão de identificação do programa
-       identification division.
-       program-id. "desafio2".
-       author. " Dorane Antunes".
-       installation. "PC".
-       date-written. 08/07/2020.
-       date-compiled. 08/07/2020.
-
-
-
-      *Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-       i-o-control.
-
-      *Declaração de variáveis
-       data division.
-
-      *----Variaveis de arquivos
-       file section.
-
-
-      *----Variaveis de trabalho
-       working-storage section.
-
-       01  relatorio  occurs  20.
-           05 nome                                 pic x(15).
-           05 filler                               pic x(03)
-              value " - ".
-           05 diametro                             pic 9(03).
-           05 filler                               pic x(03)
-              value " - ".
-           05 preco                                pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 preco_cm2                            pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 dif_rel                              pic 9(03)V9(02).
-           05 filler                               pic x(03)
-              value " - ".
-           05 piz_a                                pic 9(03)V99.
-
-       01  aux.
-           05 nome_aux                             pic x(15).
-           05 filler                               pic x(03)
-              value " - ".
-           05 diametro_aux                         pic 9(03).
-           05 filler                               pic x(03)
-              value " - ".
-           05 preco_aux                            pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 preco_cm2_aux                        pic 9(03)v99.
-           05 filler                               pic x(03)
-              value " - ".
-           05 dif_rel_aux                          pic 9(03)V9(02).
-           05 filler                               pic x(03)
-              value " - ".
-           05 piz_a_aux                            pic 9(03)V99.
-
-       77 dif                                      pic 9(02)V99.
-       77 ind                                      pic 9(02).
-       77 menu                                     pic x(01).
-       77 pi                                       pic 9(01)V9(06)
-          value 3,141592.
-       77 controle                                 pic X(20).
-
-
-      *----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *----Declaração de tela
-       screen section.
-
-
-      *Declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      * Inicilizacao de variaveis, abertura de arquivos
-      * procedimentos que serao realizados apenas uma vez
-       inicializa section.
-           move 'S'         to menu
-           move 'trocou'    to controle
-           move 0           to ind
-           .
-       inicializa-exit.
-           exit.
-
-
-       processamento section.
-               move 0 to ind
-           perform until menu = 'N' or menu = 'n'
-               display erase
-               add 1 to ind
-
-               if ind > 20 then
-                   display "Voce atingiu o limite de 20 pizzas"
-               else
-                   display "Informe o nome da pizza: "
-                   accept nome(ind)
-
-                   display "Informe o diametro: "
-                   accept diametro(ind)
-
-                   display "Informe o preco: "
-                   accept preco(ind)
-               end-if
-
-               compute piz_a(ind) = pi*(diametro(ind)/2)**2
-
-               compute preco_cm2(ind) = preco(ind)/ piz_a(ind)
-
-
-              display "deseja cadastrar mais uma pizza? ('S'/'N')"
-               accept menu
-
-           end-perform
-
-           perform ordenacao.
-           perform diferenca.
-           perform tela.
-
-           perform varying ind from 1 by 1 until ind > 20
-                                              or nome(ind) = space
-              display relatorio(ind)
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-       ordenacao section.
-      * ordenaçao das pizzas em ordem de cm2
-
-           move 'trocou' to controle
-           perform until controle <> 'trocou'
-
-               move 1 to ind
-               move 'n_trocou' to controle
-
-               perform until ind = 20
-                       or nome(ind + 1) = space
-
-                   if preco_cm2(ind) > preco_cm2(ind + 1) then
-                   move relatorio(ind + 1)  to aux
-                   move relatorio(ind)      to relatorio(ind + 1)
-                   move aux                 to relatorio(ind)
-
-                   move 'trocou'          to controle
-                   end-if
-                   add 1 to ind
-               end-perform
-           end-perform
-
-           .
-       ordenacao-exit.
-       exit.
-      *-----------------------------------------------------------------
-       diferenca section.
-
-           move 1 to ind
-           perform until ind = 20
-                          or nome(ind + 1) = space
-
-               compute dif = preco_cm2(ind + 1) - preco_cm2(ind)
-
-               compute dif_rel(ind + 1)= dif * 100 / preco_cm2(ind)
-               add 1 to ind
-           end-perform
-           .
-       diferenca-exit.
-       exit.
-      *-----------------------------------------------------------------
-       tela section.
-
-           display " "
-           display "Nome: " at 1001
-           display " "
-           display "Diametro: " at 1015
-           display " "
-           display "Preco: " at 1025
-           display " "
-           display "R$ cm2: " at 1032
-           display " "
-           display "Porcentagem: " at 1042
-           display " "
-
-           .
-       tela-exit.
-       exit.
-      *-----------------------------------------------------------------
-       finaliza section.
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      *Divisão de identificação do programa
+       identification division.
+       program-id. "desafio2".
+       author. " Dorane Antunes".
+       installation. "PC".
+       date-written. 08/07/2020.
+       date-compiled. 08/07/2020.
+
+      *-----------------------------------------------------------------
+      * Historico de alteracoes
+      * 09/08/2026 - cadastro passa a ser gravado em arquivo indexado
+      *              (antes so existia em memoria durante a execucao);
+      *              relatorio impresso, custo/margem por pizza,
+      *              validacao de diametro/preco, menu de opcoes,
+      *              historico das comparacoes, ordenacao por outras
+      *              colunas, pizza redonda/retangular, exportacao
+      *              para csv e checkpoint de cadastro interrompido.
+      *-----------------------------------------------------------------
+
+
+      *Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select pizzas     assign to "PIZZAS"
+                              organization is indexed
+                              access mode is dynamic
+                              record key is pz_codigo
+                              file status is fs_pizzas.
+
+           select custos      assign to "CUSTOS"
+                              organization is indexed
+                              access mode is dynamic
+                              record key is cu_codigo
+                              file status is fs_custos.
+
+           select histor      assign to "HISTOR"
+                              organization is line sequential
+                              file status is fs_histor.
+
+           select relimpr     assign to "RELIMPR"
+                              organization is line sequential
+                              file status is fs_relimpr.
+
+           select relcsv      assign to "RELCSV"
+                              organization is line sequential
+                              file status is fs_relcsv.
+
+           select checkpt     assign to "CHECKPT"
+                              organization is line sequential
+                              file status is fs_checkpt.
+       i-o-control.
+
+      *Declaração de variáveis
+       data division.
+
+      *----Variaveis de arquivos
+       file section.
+
+       fd  pizzas.
+       01  pizza_reg.
+           05 pz_codigo                            pic 9(05).
+           05 pz_nome                               pic x(15).
+           05 pz_formato                           pic x(01).
+           05 pz_diametro                          pic 9(03).
+           05 pz_comprimento                       pic 9(03).
+           05 pz_largura                           pic 9(03).
+           05 pz_preco                             pic 9(03)v99.
+
+       fd  custos.
+       01  custo_reg.
+           05 cu_codigo                            pic 9(05).
+           05 cu_massa                             pic 9(03)v99.
+           05 cu_molho                             pic 9(03)v99.
+           05 cu_cobertura                         pic 9(03)v99.
+
+       fd  histor.
+       01  hist_reg.
+           05 hi_dt                                pic 9(04)/99/99.
+           05 filler                               pic x(01)
+              value " ".
+           05 hi_hora                              pic 9(06).
+           05 filler                               pic x(01)
+              value " ".
+           05 hi_codigo                            pic 9(05).
+           05 filler                               pic x(01)
+              value " ".
+           05 hi_nome                               pic x(15).
+           05 filler                               pic x(01)
+              value " ".
+           05 hi_preco_cm2                         pic 9(03)v99.
+           05 filler                               pic x(01)
+              value " ".
+           05 hi_dif_rel                           pic 9(03)v9(02).
+
+       fd  relimpr.
+       01  linha_impressao                         pic x(80).
+
+       fd  relcsv.
+       01  linha_csv                                pic x(80).
+
+       fd  checkpt.
+       01  chk_qtd_reg                              pic 9(02).
+       01  chk_det_reg.
+           copy pizzarec
+               replacing ==codigo==      by ==chk_codigo==
+                         ==nome==        by ==chk_nome==
+                         ==formato==     by ==chk_formato==
+                         ==diametro==    by ==chk_diametro==
+                         ==comprimento== by ==chk_comprimento==
+                         ==largura==     by ==chk_largura==
+                         ==preco==       by ==chk_preco==
+                         ==preco_cm2==   by ==chk_preco_cm2==
+                         ==dif_rel==     by ==chk_dif_rel==
+                         ==piz_a==       by ==chk_piz_a==
+                         ==custo==       by ==chk_custo==
+                         ==margem==      by ==chk_margem==
+                         ==margem_cm2==  by ==chk_margem_cm2==.
+           05 chk_det_massa                         pic 9(03)v99.
+           05 chk_det_molho                         pic 9(03)v99.
+           05 chk_det_cobertura                     pic 9(03)v99.
+
+      *----Variaveis de trabalho
+       working-storage section.
+
+       01  relatorio  occurs  20.
+           copy pizzarec.
+
+       01  custos_det  occurs  20.
+           05 det_massa                            pic 9(03)v99.
+           05 det_molho                            pic 9(03)v99.
+           05 det_cobertura                        pic 9(03)v99.
+
+       01  aux.
+           copy pizzarec
+               replacing ==codigo==      by ==aux_codigo==
+                         ==nome==        by ==aux_nome==
+                         ==formato==     by ==aux_formato==
+                         ==diametro==    by ==aux_diametro==
+                         ==comprimento== by ==aux_comprimento==
+                         ==largura==     by ==aux_largura==
+                         ==preco==       by ==aux_preco==
+                         ==preco_cm2==   by ==aux_preco_cm2==
+                         ==dif_rel==     by ==aux_dif_rel==
+                         ==piz_a==       by ==aux_piz_a==
+                         ==custo==       by ==aux_custo==
+                         ==margem==      by ==aux_margem==
+                         ==margem_cm2==  by ==aux_margem_cm2==.
+
+       01  custos_det_aux.
+           05 det_massa_aux                        pic 9(03)v99.
+           05 det_molho_aux                        pic 9(03)v99.
+           05 det_cobertura_aux                     pic 9(03)v99.
+
+       01  hr_raw.
+           05 hr_hhmmss                            pic 9(06).
+           05 hr_cent                               pic 9(02).
+
+       77 dt_raw                                   pic 9(08).
+       77 ind                                      pic 9(02).
+       77 ind_chk                                  pic 9(02).
+       77 ind_aux2                                 pic 9(02).
+       77 ind_loc                                  pic 9(02).
+       77 qtd_pizzas                               pic 9(02)
+          value 0.
+       77 ultimo_codigo                            pic 9(05)
+          value 0.
+       77 cod_busca                                pic 9(05).
+       77 nome_tmp                                 pic x(15).
+       77 resposta                                 pic x(01).
+       77 opcao                                    pic x(01).
+       77 chave_ordenacao                          pic x(01).
+       77 existe_checkpoint                        pic x(01).
+       77 contador_linhas                          pic 9(02)
+          value 0.
+       77 custo_massa_tmp                          pic 9(03)v99.
+       77 custo_molho_tmp                          pic 9(03)v99.
+       77 custo_cobertura_tmp                      pic 9(03)v99.
+       77 preco_tmp                                pic 9(03)v99.
+       77 diametro_tmp                             pic 9(03).
+       77 comprimento_tmp                          pic 9(03).
+       77 largura_tmp                              pic 9(03).
+       77 dim_max_cm                               pic 9(03)
+          value 200.
+       77 menor_cm2                                pic 9(03)v99.
+       77 dimensao_fmt                              pic x(09).
+       77 dim_ed1                                   pic zz9.
+       77 dim_ed2                                   pic zz9.
+       77 pi                                       pic 9(01)V9(06)
+          value 3,141592.
+       77 controle                                 pic X(20).
+       77 fs_pizzas                                pic x(02).
+       77 fs_custos                                pic x(02).
+       77 fs_histor                                pic x(02).
+       77 fs_relimpr                               pic x(02).
+       77 fs_relcsv                                pic x(02).
+       77 fs_checkpt                               pic x(02).
+
+       01  linha_cab1.
+           05 filler                               pic x(25)
+              value "RELATORIO DE PIZZAS - ".
+           05 lc_dt                                pic 9(04)/99/99.
+           05 filler                               pic x(44)
+              value spaces.
+
+       01  linha_cab2.
+           05 filler                               pic x(17)
+              value "NOME".
+           05 filler                               pic x(12)
+              value "FORMATO".
+           05 filler                               pic x(10)
+              value "DIMENSAO".
+           05 filler                               pic x(10)
+              value "PRECO".
+           05 filler                               pic x(10)
+              value "R$/CM2".
+           05 filler                               pic x(10)
+              value "CUSTO".
+           05 filler                               pic x(11)
+              value "MARGEM".
+
+       01  linha_det.
+           05 ld_nome                              pic x(15).
+           05 filler                               pic x(02)
+              value spaces.
+           05 ld_formato                           pic x(10).
+           05 filler                               pic x(02)
+              value spaces.
+           05 ld_dimensao                          pic x(09).
+           05 filler                               pic x(01)
+              value spaces.
+           05 ld_preco                             pic zz9,99.
+           05 filler                               pic x(04)
+              value spaces.
+           05 ld_preco_cm2                         pic zz9,99.
+           05 filler                               pic x(04)
+              value spaces.
+           05 ld_custo                             pic zz9,99.
+           05 filler                               pic x(04)
+              value spaces.
+           05 ld_margem                            pic -zz9,99.
+           05 filler                               pic x(04)
+              value spaces.
+
+       01  csv_campos.
+           05 csv_dimensao                          pic x(09).
+           05 csv_preco                             pic zz9,99.
+           05 csv_preco_cm2                         pic zz9,99.
+           05 csv_dif_rel                           pic zzz9,99.
+
+      *----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *----Declaração de tela
+       screen section.
+
+
+      *Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform menu-principal.
+           perform finaliza.
+
+      * Inicilizacao de variaveis, abertura de arquivos
+      * procedimentos que serao realizados apenas uma vez
+       inicializa section.
+           move 'trocou'    to controle
+           move 0           to ind
+           move '1'         to chave_ordenacao
+
+           perform abre-pizzas
+           perform abre-custos
+           perform carrega-cadastro
+
+           perform verifica-checkpoint
+           if existe_checkpoint = 'S'
+               display "Foi encontrada uma sessao de cadastro"
+               display "interrompida. Deseja recupera-la? (S/N)"
+               accept resposta
+               if resposta = 'S' or resposta = 's'
+                   perform carrega-checkpoint
+               end-if
+           end-if
+           .
+       inicializa-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * abre o arquivo de pizzas, criando-o se for a primeira execucao
+       abre-pizzas section.
+           open i-o pizzas
+           if fs_pizzas = "35"
+               open output pizzas
+               close pizzas
+               open i-o pizzas
+           end-if
+           .
+       abre-pizzas-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * abre o arquivo de custos, criando-o se for a primeira execucao
+       abre-custos section.
+           open i-o custos
+           if fs_custos = "35"
+               open output custos
+               close custos
+               open i-o custos
+           end-if
+           .
+       abre-custos-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * carrega o cadastro gravado em disco para a tabela relatorio
+       carrega-cadastro section.
+           move 0 to qtd_pizzas
+           move 0 to ultimo_codigo
+
+           perform until qtd_pizzas = 20
+
+               read pizzas next record
+                   at end
+                       go to carrega-cadastro-exit
+                   not at end
+                       add 1 to qtd_pizzas
+                       move pz_codigo      to codigo(qtd_pizzas)
+                       move pz_nome        to nome(qtd_pizzas)
+                       move pz_formato     to formato(qtd_pizzas)
+                       move pz_diametro    to diametro(qtd_pizzas)
+                       move pz_comprimento to comprimento(qtd_pizzas)
+                       move pz_largura     to largura(qtd_pizzas)
+                       move pz_preco       to preco(qtd_pizzas)
+
+                       move pz_codigo to cu_codigo
+                       read custos record
+                           invalid key
+                               move 0 to det_massa(qtd_pizzas)
+                               move 0 to det_molho(qtd_pizzas)
+                               move 0 to det_cobertura(qtd_pizzas)
+                           not invalid key
+                               move cu_massa
+                                   to det_massa(qtd_pizzas)
+                               move cu_molho
+                                   to det_molho(qtd_pizzas)
+                               move cu_cobertura
+                                   to det_cobertura(qtd_pizzas)
+                       end-read
+
+                       move qtd_pizzas to ind
+                       perform calcula-area
+                       compute custo(ind) = det_massa(ind)
+                                          + det_molho(ind)
+                                          + det_cobertura(ind)
+                       if piz_a(ind) > 0
+                           compute preco_cm2(ind) =
+                                   preco(ind) / piz_a(ind)
+                           compute margem(ind) = preco(ind) - custo(ind)
+                           compute margem_cm2(ind) =
+                                   margem(ind) / piz_a(ind)
+                       end-if
+
+                       if pz_codigo > ultimo_codigo
+                           move pz_codigo to ultimo_codigo
+                       end-if
+               end-read
+           end-perform
+           .
+       carrega-cadastro-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * verifica se existe um checkpoint de cadastro interrompido
+       verifica-checkpoint section.
+           move 'N' to existe_checkpoint
+           open input checkpt
+           if fs_checkpt = "35"
+               continue
+           else
+               read checkpt
+                   at end
+                       continue
+                   not at end
+                       move 'S' to existe_checkpoint
+               end-read
+               close checkpt
+           end-if
+           .
+       verifica-checkpoint-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * recupera a tabela relatorio a partir do checkpoint salvo
+       carrega-checkpoint section.
+           open input checkpt
+           read checkpt
+               at end move 0 to chk_qtd_reg
+           end-read
+           move chk_qtd_reg to qtd_pizzas
+
+           perform varying ind_chk from 1 by 1
+                     until ind_chk > qtd_pizzas
+               read checkpt
+                   at end
+                       close checkpt
+                       go to carrega-checkpoint-exit
+                   not at end
+                       move chk_det_reg       to relatorio(ind_chk)
+                       move chk_det_massa     to det_massa(ind_chk)
+                       move chk_det_molho     to det_molho(ind_chk)
+                       move chk_det_cobertura to det_cobertura(ind_chk)
+                       if codigo(ind_chk) > ultimo_codigo
+                           move codigo(ind_chk) to ultimo_codigo
+                       end-if
+               end-read
+           end-perform
+           close checkpt
+           .
+       carrega-checkpoint-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * grava o estado atual da tabela relatorio, para recuperacao caso
+      * o cadastro seja interrompido antes de terminar
+       salva-checkpoint section.
+           open output checkpt
+           move qtd_pizzas to chk_qtd_reg
+           write chk_qtd_reg
+
+           perform varying ind_chk from 1 by 1
+                     until ind_chk > qtd_pizzas
+               move relatorio(ind_chk)     to chk_det_reg
+               move det_massa(ind_chk)     to chk_det_massa
+               move det_molho(ind_chk)     to chk_det_molho
+               move det_cobertura(ind_chk) to chk_det_cobertura
+               write chk_det_reg
+           end-perform
+           close checkpt
+           .
+       salva-checkpoint-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * apaga o checkpoint quando o cadastro termina normalmente
+       limpa-checkpoint section.
+           open output checkpt
+           close checkpt
+           .
+       limpa-checkpoint-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * menu principal do programa
+       menu-principal section.
+           move 'N' to resposta
+
+           perform until resposta = 'S' or resposta = 's'
+               display erase
+               display "1 - Cadastrar pizza"
+               display "2 - Listar pizzas cadastradas / comparar"
+               display "3 - Editar uma pizza cadastrada"
+               display "4 - Excluir uma pizza cadastrada"
+               display "5 - Sair"
+               display "Informe a opcao desejada: "
+               accept opcao
+
+               evaluate opcao
+                   when '1' perform cadastrar
+                   when '2' perform listar
+                   when '3' perform editar
+                   when '4' perform excluir
+                   when '5' move 'S' to resposta
+                   when other
+                       display "Opcao invalida"
+               end-evaluate
+           end-perform
+           .
+       menu-principal-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * cadastro de novas pizzas, com validacao de diametro/preco e
+      * checkpoint apos cada pizza digitada
+       cadastrar section.
+           move 'S' to resposta
+
+           perform until resposta = 'N' or resposta = 'n'
+               display erase
+
+               if qtd_pizzas = 20
+                   display "Voce atingiu o limite de 20 pizzas"
+                   move 'N' to resposta
+               else
+                   add 1 to qtd_pizzas
+                   move qtd_pizzas to ind
+
+                   add 1 to ultimo_codigo
+                   move ultimo_codigo to codigo(ind)
+
+                   display "Informe o nome da pizza: "
+                   accept nome(ind)
+
+                   move space to formato(ind)
+                   perform until formato(ind) = 'R'
+                             or formato(ind) = 'T'
+                       display "Formato: 'R' redonda / 'T' retangular"
+                       accept formato(ind)
+                   end-perform
+
+                   if formato(ind) = 'R'
+                       move 0 to diametro(ind)
+                       perform until diametro(ind) is numeric
+                                 and diametro(ind) > 0
+                                 and diametro(ind) <= dim_max_cm
+                           display "Informe o diametro (cm, max "
+                                   dim_max_cm "): "
+                           accept diametro(ind)
+                       end-perform
+                       move 0 to comprimento(ind)
+                       move 0 to largura(ind)
+                   else
+                       move 0 to comprimento(ind)
+                       perform until comprimento(ind) is numeric
+                                 and comprimento(ind) > 0
+                                 and comprimento(ind) <= dim_max_cm
+                           display "Informe o comprimento (cm, max "
+                                   dim_max_cm "): "
+                           accept comprimento(ind)
+                       end-perform
+                       move 0 to largura(ind)
+                       perform until largura(ind) is numeric
+                                 and largura(ind) > 0
+                                 and largura(ind) <= dim_max_cm
+                           display "Informe a largura (cm, max "
+                                   dim_max_cm "): "
+                           accept largura(ind)
+                       end-perform
+                       move 0 to diametro(ind)
+                   end-if
+
+                   move 0 to preco(ind)
+                   perform until preco(ind) is numeric
+                             and preco(ind) > 0
+                       display "Informe o preco: "
+                       accept preco(ind)
+                   end-perform
+
+                   move 0 to custo_massa_tmp
+                   perform until custo_massa_tmp is numeric
+                       display "Informe o custo da massa: "
+                       accept custo_massa_tmp
+                   end-perform
+
+                   move 0 to custo_molho_tmp
+                   perform until custo_molho_tmp is numeric
+                       display "Informe o custo do molho: "
+                       accept custo_molho_tmp
+                   end-perform
+
+                   move 0 to custo_cobertura_tmp
+                   perform until custo_cobertura_tmp is numeric
+                       display "Informe o custo da cobertura: "
+                       accept custo_cobertura_tmp
+                   end-perform
+
+                   move custo_massa_tmp     to det_massa(ind)
+                   move custo_molho_tmp     to det_molho(ind)
+                   move custo_cobertura_tmp to det_cobertura(ind)
+
+                   perform calcula-area
+                   compute custo(ind) = det_massa(ind)
+                                      + det_molho(ind)
+                                      + det_cobertura(ind)
+                   compute preco_cm2(ind) = preco(ind) / piz_a(ind)
+                   compute margem(ind) = preco(ind) - custo(ind)
+                   compute margem_cm2(ind) = margem(ind) / piz_a(ind)
+
+                   perform grava-pizza
+                   perform salva-checkpoint
+
+                   display "Deseja cadastrar mais uma pizza? ('S'/'N')"
+                   accept resposta
+               end-if
+           end-perform
+
+           perform limpa-checkpoint
+           .
+       cadastrar-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * calcula a area da pizza de acordo com o formato cadastrado
+       calcula-area section.
+           evaluate formato(ind)
+               when 'R'
+                   compute piz_a(ind) = pi * (diametro(ind) / 2) ** 2
+                       on size error
+                           display "Erro: area fora da faixa suportada"
+                           move 0 to piz_a(ind)
+                   end-compute
+               when 'T'
+                   compute piz_a(ind) = comprimento(ind) * largura(ind)
+                       on size error
+                           display "Erro: area fora da faixa suportada"
+                           move 0 to piz_a(ind)
+                   end-compute
+               when other
+                   move 0 to piz_a(ind)
+           end-evaluate
+           .
+       calcula-area-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * monta em "dimensao_fmt" o texto da medida da pizza da posicao
+      * "ind", ja sem os espacos de preenchimento das pictures editadas,
+      * para uso no relatorio impresso e na exportacao csv
+       formata-dimensao section.
+           move spaces to dimensao_fmt
+           evaluate formato(ind)
+               when 'R'
+                   move diametro(ind) to dim_ed1
+                   string function trim(dim_ed1) delimited by size
+                          "cm"                    delimited by size
+                       into dimensao_fmt
+               when 'T'
+                   move comprimento(ind) to dim_ed1
+                   move largura(ind)     to dim_ed2
+                   string function trim(dim_ed1) delimited by size
+                          "x"                    delimited by size
+                          function trim(dim_ed2) delimited by size
+                       into dimensao_fmt
+           end-evaluate
+           .
+       formata-dimensao-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * grava a pizza da posicao "ind" nos arquivos de cadastro
+       grava-pizza section.
+           move codigo(ind)      to pz_codigo
+           move nome(ind)        to pz_nome
+           move formato(ind)     to pz_formato
+           move diametro(ind)    to pz_diametro
+           move comprimento(ind) to pz_comprimento
+           move largura(ind)     to pz_largura
+           move preco(ind)       to pz_preco
+           write pizza_reg
+               invalid key
+                   display "Erro ao gravar a pizza " nome(ind)
+           end-write
+
+           move codigo(ind)         to cu_codigo
+           move det_massa(ind)      to cu_massa
+           move det_molho(ind)      to cu_molho
+           move det_cobertura(ind)  to cu_cobertura
+           write custo_reg
+               invalid key
+                   display "Erro ao gravar o custo da pizza " nome(ind)
+           end-write
+           .
+       grava-pizza-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * regrava no cadastro a pizza da posicao "ind" (apos edicao)
+       atualiza-pizza section.
+           move codigo(ind)      to pz_codigo
+           move nome(ind)        to pz_nome
+           move formato(ind)     to pz_formato
+           move diametro(ind)    to pz_diametro
+           move comprimento(ind) to pz_comprimento
+           move largura(ind)     to pz_largura
+           move preco(ind)       to pz_preco
+           rewrite pizza_reg
+               invalid key
+                   display "Erro ao atualizar a pizza " nome(ind)
+           end-rewrite
+
+           move codigo(ind)         to cu_codigo
+           move det_massa(ind)      to cu_massa
+           move det_molho(ind)      to cu_molho
+           move det_cobertura(ind)  to cu_cobertura
+           rewrite custo_reg
+               invalid key
+                   display "Erro ao atualizar o custo da pizza "
+                           nome(ind)
+           end-rewrite
+           .
+       atualiza-pizza-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * localiza na tabela relatorio a pizza de codigo "cod_busca"
+       localiza-pizza section.
+           move 0 to ind_loc
+           perform varying ind_aux2 from 1 by 1
+                     until ind_aux2 > qtd_pizzas
+               if codigo(ind_aux2) = cod_busca
+                   move ind_aux2 to ind_loc
+               end-if
+           end-perform
+           .
+       localiza-pizza-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * edicao de uma pizza ja cadastrada
+       editar section.
+           display erase
+           display "Informe o codigo da pizza a editar: "
+           accept cod_busca
+
+           perform localiza-pizza
+
+           if ind_loc = 0
+               display "Pizza nao encontrada"
+           else
+               move ind_loc to ind
+
+               display "Nome atual.......: " nome(ind)
+               display "Novo nome (em branco mantem o atual): "
+               move spaces to nome_tmp
+               accept nome_tmp
+               if nome_tmp not = spaces
+                   move nome_tmp to nome(ind)
+               end-if
+
+               move preco(ind) to preco_tmp
+               display "Preco atual......: " preco(ind)
+               display "Novo preco (0 mantem o atual): "
+               accept preco(ind)
+               if preco(ind) = 0
+                   move preco_tmp to preco(ind)
+               end-if
+               perform until preco(ind) is numeric and preco(ind) > 0
+                   display "Preco invalido, informe novamente: "
+                   accept preco(ind)
+               end-perform
+
+               if formato(ind) = 'R'
+                   move diametro(ind) to diametro_tmp
+                   display "Diametro atual...: " diametro(ind)
+                   display "Novo diametro (0 mantem o atual): "
+                   accept diametro(ind)
+                   if diametro(ind) = 0
+                       move diametro_tmp to diametro(ind)
+                   end-if
+                   perform until diametro(ind) is numeric
+                             and diametro(ind) > 0
+                             and diametro(ind) <= dim_max_cm
+                       display "Diametro invalido (max " dim_max_cm
+                               "), informe novamente: "
+                       accept diametro(ind)
+                   end-perform
+               else
+                   move comprimento(ind) to comprimento_tmp
+                   display "Comprimento atual: " comprimento(ind)
+                   display "Novo comprimento (0 mantem o atual): "
+                   accept comprimento(ind)
+                   if comprimento(ind) = 0
+                       move comprimento_tmp to comprimento(ind)
+                   end-if
+                   perform until comprimento(ind) is numeric
+                             and comprimento(ind) > 0
+                             and comprimento(ind) <= dim_max_cm
+                       display "Comprimento invalido (max " dim_max_cm
+                               "), informe de novo: "
+                       accept comprimento(ind)
+                   end-perform
+
+                   move largura(ind) to largura_tmp
+                   display "Largura atual....: " largura(ind)
+                   display "Nova largura (0 mantem o atual): "
+                   accept largura(ind)
+                   if largura(ind) = 0
+                       move largura_tmp to largura(ind)
+                   end-if
+                   perform until largura(ind) is numeric
+                             and largura(ind) > 0
+                             and largura(ind) <= dim_max_cm
+                       display "Largura invalida (max " dim_max_cm
+                               "), informe novamente: "
+                       accept largura(ind)
+                   end-perform
+               end-if
+
+               move det_massa(ind) to custo_massa_tmp
+               display "Custo da massa atual......: " det_massa(ind)
+               display "Novo custo da massa (0 mantem o atual): "
+               accept det_massa(ind)
+               if det_massa(ind) = 0
+                   move custo_massa_tmp to det_massa(ind)
+               end-if
+               perform until det_massa(ind) is numeric
+                   display "Custo invalido, informe novamente: "
+                   accept det_massa(ind)
+               end-perform
+
+               move det_molho(ind) to custo_molho_tmp
+               display "Custo do molho atual......: " det_molho(ind)
+               display "Novo custo do molho (0 mantem o atual): "
+               accept det_molho(ind)
+               if det_molho(ind) = 0
+                   move custo_molho_tmp to det_molho(ind)
+               end-if
+               perform until det_molho(ind) is numeric
+                   display "Custo invalido, informe novamente: "
+                   accept det_molho(ind)
+               end-perform
+
+               move det_cobertura(ind) to custo_cobertura_tmp
+               display "Custo da cobertura atual..: " det_cobertura(ind)
+               display "Novo custo da cobertura (0 mantem o atual): "
+               accept det_cobertura(ind)
+               if det_cobertura(ind) = 0
+                   move custo_cobertura_tmp to det_cobertura(ind)
+               end-if
+               perform until det_cobertura(ind) is numeric
+                   display "Custo invalido, informe novamente: "
+                   accept det_cobertura(ind)
+               end-perform
+
+               perform calcula-area
+               compute custo(ind) = det_massa(ind)
+                                  + det_molho(ind)
+                                  + det_cobertura(ind)
+               compute preco_cm2(ind) = preco(ind) / piz_a(ind)
+               compute margem(ind) = preco(ind) - custo(ind)
+               compute margem_cm2(ind) = margem(ind) / piz_a(ind)
+
+               perform atualiza-pizza
+
+               display "Pizza atualizada com sucesso"
+           end-if
+           .
+       editar-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * exclusao de uma pizza ja cadastrada
+       excluir section.
+           display erase
+           display "Informe o codigo da pizza a excluir: "
+           accept cod_busca
+
+           perform localiza-pizza
+
+           if ind_loc = 0
+               display "Pizza nao encontrada"
+           else
+               move codigo(ind_loc) to pz_codigo
+               delete pizzas record
+                   invalid key
+                       display "Erro ao excluir a pizza"
+               end-delete
+
+               move codigo(ind_loc) to cu_codigo
+               delete custos record
+                   invalid key
+                       continue
+               end-delete
+
+               perform varying ind_aux2 from ind_loc by 1
+                         until ind_aux2 >= qtd_pizzas
+                   move relatorio(ind_aux2 + 1)  to relatorio(ind_aux2)
+                   move custos_det(ind_aux2 + 1) to custos_det(ind_aux2)
+               end-perform
+
+               move spaces to nome(qtd_pizzas)
+               move 0      to codigo(qtd_pizzas)
+               subtract 1 from qtd_pizzas
+
+               display "Pizza excluida com sucesso"
+           end-if
+           .
+       excluir-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * listagem / comparacao das pizzas cadastradas
+       listar section.
+           if qtd_pizzas = 0
+               display erase
+               display "Nenhuma pizza cadastrada"
+           else
+               perform escolhe-ordenacao
+               perform diferenca
+               perform ordenacao
+               perform tela
+               perform imprime-relatorio
+               perform exporta-csv
+               perform grava-historico
+           end-if
+           .
+       listar-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * pede ao usuario a coluna usada para ordenar o comparativo
+       escolhe-ordenacao section.
+           display erase
+           display "Ordenar por:"
+           display "1 - Preco por cm2 (valor)"
+           display "2 - Preco total"
+           display "3 - Tamanho (area)"
+           display "4 - Diferenca percentual"
+           accept chave_ordenacao
+
+           if chave_ordenacao <> '1' and chave_ordenacao <> '2'
+                              and chave_ordenacao <> '3'
+                              and chave_ordenacao <> '4'
+               move '1' to chave_ordenacao
+           end-if
+           .
+       escolhe-ordenacao-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * ordenaçao das pizzas conforme a chave escolhida pelo usuario
+       ordenacao section.
+
+           move 'trocou' to controle
+           perform until controle <> 'trocou'
+
+               move 1 to ind
+               move 'n_trocou' to controle
+
+               perform until ind >= qtd_pizzas
+
+                   evaluate true
+                       when chave_ordenacao = '2'
+                            and preco(ind) > preco(ind + 1)
+                           perform troca-pizzas
+                       when chave_ordenacao = '3'
+                            and piz_a(ind) > piz_a(ind + 1)
+                           perform troca-pizzas
+                       when chave_ordenacao = '4'
+                            and dif_rel(ind) > dif_rel(ind + 1)
+                           perform troca-pizzas
+                       when chave_ordenacao = '1'
+                            and preco_cm2(ind) > preco_cm2(ind + 1)
+                           perform troca-pizzas
+                   end-evaluate
+                   add 1 to ind
+               end-perform
+           end-perform
+
+           .
+       ordenacao-exit.
+       exit.
+
+      *-----------------------------------------------------------------
+      * troca de posicao de duas pizzas adjacentes na tabela relatorio
+       troca-pizzas section.
+           move relatorio(ind + 1)  to aux
+           move relatorio(ind)      to relatorio(ind + 1)
+           move aux                 to relatorio(ind)
+
+           move custos_det(ind + 1) to custos_det_aux
+           move custos_det(ind)     to custos_det(ind + 1)
+           move custos_det_aux      to custos_det(ind)
+
+           move 'trocou'          to controle
+           .
+       troca-pizzas-exit.
+       exit.
+      *-----------------------------------------------------------------
+      * diferenca percentual de cada pizza em relacao a melhor (menor
+      * preco por cm2) do lote cadastrado
+       diferenca section.
+
+           move preco_cm2(1) to menor_cm2
+           perform varying ind from 2 by 1 until ind > qtd_pizzas
+               if preco_cm2(ind) < menor_cm2
+                   move preco_cm2(ind) to menor_cm2
+               end-if
+           end-perform
+
+           perform varying ind from 1 by 1 until ind > qtd_pizzas
+               if menor_cm2 > 0
+                   compute dif_rel(ind) =
+                           (preco_cm2(ind) - menor_cm2)
+                           * 100 / menor_cm2
+               else
+                   move 0 to dif_rel(ind)
+               end-if
+           end-perform
+           .
+       diferenca-exit.
+       exit.
+      *-----------------------------------------------------------------
+       tela section.
+
+           display erase
+           display " "
+           display "Nome: " at 1001
+           display " "
+           display "Diametro: " at 1015
+           display " "
+           display "Preco: " at 1025
+           display " "
+           display "R$ cm2: " at 1032
+           display " "
+           display "Margem: " at 1040
+           display " "
+           display "Porcentagem: " at 1049
+           display " "
+
+           perform varying ind from 1 by 1 until ind > qtd_pizzas
+               display relatorio(ind)
+           end-perform
+
+           .
+       tela-exit.
+       exit.
+      *-----------------------------------------------------------------
+      * gera o relatorio no formato de impressao (cabecalho, colunas e
+      * quebra de pagina a cada 20 linhas)
+       imprime-relatorio section.
+           open output relimpr
+
+           accept dt_raw from date yyyymmdd
+           move dt_raw to lc_dt
+
+           move 0 to contador_linhas
+           perform grava-cabecalho-impressao
+
+           perform varying ind from 1 by 1 until ind > qtd_pizzas
+               if contador_linhas >= 20
+                   move 0 to contador_linhas
+                   perform grava-cabecalho-impressao
+               end-if
+
+               move spaces to linha_det
+               move nome(ind) to ld_nome
+               if formato(ind) = 'R'
+                   move "REDONDA"    to ld_formato
+               else
+                   move "RETANGULAR" to ld_formato
+               end-if
+               perform formata-dimensao
+               move dimensao_fmt     to ld_dimensao
+               move preco(ind)       to ld_preco
+               move preco_cm2(ind)   to ld_preco_cm2
+               move custo(ind)       to ld_custo
+               move margem(ind)      to ld_margem
+
+               move linha_det to linha_impressao
+               write linha_impressao
+               add 1 to contador_linhas
+           end-perform
+
+           close relimpr
+           .
+       imprime-relatorio-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * escreve o cabecalho do relatorio impresso
+       grava-cabecalho-impressao section.
+           move linha_cab1 to linha_impressao
+           write linha_impressao
+           move linha_cab2 to linha_impressao
+           write linha_impressao
+           move spaces to linha_impressao
+           write linha_impressao
+           .
+       grava-cabecalho-impressao-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * exporta o comparativo atual para um arquivo csv (separador ";",
+      * pois a "," e o separador decimal neste programa)
+       exporta-csv section.
+           open output relcsv
+
+           move "NOME;DIMENSAO;PRECO;PRECO_CM2;DIF_REL" to linha_csv
+           write linha_csv
+
+           perform varying ind from 1 by 1 until ind > qtd_pizzas
+               perform formata-dimensao
+               move dimensao_fmt    to csv_dimensao
+               move preco(ind)      to csv_preco
+               move preco_cm2(ind)  to csv_preco_cm2
+               move dif_rel(ind)    to csv_dif_rel
+
+               move spaces to linha_csv
+               string function trim(nome(ind))       delimited by size
+                      ";"                             delimited by size
+                      function trim(csv_dimensao)     delimited by size
+                      ";"                             delimited by size
+                      function trim(csv_preco)        delimited by size
+                      ";"                             delimited by size
+                      function trim(csv_preco_cm2)    delimited by size
+                      ";"                             delimited by size
+                      function trim(csv_dif_rel)      delimited by size
+                   into linha_csv
+               end-string
+               write linha_csv
+           end-perform
+
+           close relcsv
+           .
+       exporta-csv-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+      * grava no historico a comparacao feita nesta sessao
+       grava-historico section.
+           open extend histor
+           if fs_histor = "35"
+               open output histor
+           end-if
+
+           accept dt_raw from date yyyymmdd
+           accept hr_raw from time
+           move dt_raw     to hi_dt
+           move hr_hhmmss  to hi_hora
+
+           perform varying ind from 1 by 1 until ind > qtd_pizzas
+               move codigo(ind)     to hi_codigo
+               move nome(ind)       to hi_nome
+               move preco_cm2(ind)  to hi_preco_cm2
+               move dif_rel(ind)    to hi_dif_rel
+               write hist_reg
+           end-perform
+
+           close histor
+           .
+       grava-historico-exit.
+           exit.
+
+      *-----------------------------------------------------------------
+       finaliza section.
+           perform limpa-checkpoint
+           close pizzas
+           close custos
+           Stop run
+           .
+       finaliza-exit.
+           exit.
